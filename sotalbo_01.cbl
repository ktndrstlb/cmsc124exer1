@@ -1,18 +1,106 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. sample.
 
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+             FILE-CONTROL.
+                SELECT STUDENT-FILE ASSIGN TO "STUDENTS.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS studentFileStatus.
+                SELECT LOG-FILE ASSIGN TO "STUDLOG.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS logFileStatus.
+                SELECT CSV-FILE ASSIGN TO "STUDENTS.CSV"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS csvFileStatus.
+                SELECT TRANS-FILE ASSIGN TO "STUDTRAN.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS transFileStatus.
+
        DATA DIVISION.
+          FILE SECTION.
+             FD STUDENT-FILE.
+             01 STUDENT-RECORD.
+                05 SR-FULLNAME PIC X(30).
+                05 SR-SNO PIC X(30).
+                05 SR-COURSE PIC X(30).
+                05 SR-MOBILE PIC X(11).
+                05 SR-LANDLINE PIC X(8).
+                05 SR-AGE PIC 99.
+
+             FD LOG-FILE.
+             01 LOG-RECORD.
+                05 LR-DATE PIC 9(6).
+                05 FILLER PIC X(01) VALUE SPACE.
+                05 LR-TIME PIC 9(8).
+                05 FILLER PIC X(01) VALUE SPACE.
+                05 LR-SNO PIC X(30).
+                05 FILLER PIC X(01) VALUE SPACE.
+                05 LR-ACTION PIC X(06).
+                05 FILLER PIC X(01) VALUE SPACE.
+                05 LR-FIELD PIC X(10).
+                05 FILLER PIC X(01) VALUE SPACE.
+                05 LR-OLD-VALUE PIC X(30).
+                05 FILLER PIC X(01) VALUE SPACE.
+                05 LR-NEW-VALUE PIC X(30).
+
+             FD CSV-FILE.
+             01 CSV-RECORD PIC X(150).
+
+             FD TRANS-FILE.
+             01 TRANS-RECORD.
+                05 TR-ACTION PIC X(06).
+                05 TR-SNO PIC X(30).
+                05 TR-FULLNAME PIC X(30).
+                05 TR-COURSE PIC X(30).
+                05 TR-MOBILE PIC X(11).
+                05 TR-LANDLINE PIC X(8).
+                05 TR-AGE PIC 99.
+
           WORKING-STORAGE SECTION.
              77 EXITED PIC 9 VALUE 0.
              77 CHOICE PIC 9.
-             77 IT PIC 99.
+             77 IT PIC 9(4).
              77 inputStdNo PIC X(30).
              77 newCourse PIC X(30).
              77 newMobile PIC X(11).
              77 newLandline PIC X(8).
              77 newAge PIC 99.
+             77 studentFileStatus PIC XX.
+             77 endOfStudentFile PIC X(01) VALUE "N".
+                88 EOF-STUDENT-FILE VALUE "Y".
+             77 studentCount PIC 9(4) VALUE 0.
+             77 foundIndex PIC 9(4) VALUE 0.
+             77 searchMode PIC X(01).
+             77 searchTerm PIC X(30).
+             77 searchTermLen PIC 9(4).
+             77 matchCount PIC 9(4) VALUE 0.
+             77 tallyCount PIC 9(4) VALUE 0.
+             77 compareIndex PIC 9(4) VALUE 0.
+             77 uniqueIndex PIC 9(4) VALUE 0.
+             77 grandTotal PIC 9(4) VALUE 0.
+             77 currentCourseCount PIC 9(4) VALUE 0.
+             77 dupCourseFlag PIC X(01) VALUE "N".
+                88 COURSE-ALREADY-SEEN VALUE "Y".
+             77 logFileStatus PIC XX.
+             77 logDate PIC 9(6).
+             77 logTime PIC 9(8).
+             77 logSNo PIC X(30).
+             77 logAction PIC X(06).
+             77 logField PIC X(10).
+             77 logOldValue PIC X(30).
+             77 logNewValue PIC X(30).
+             77 oldCourse PIC X(30).
+             77 oldMobile PIC X(11).
+             77 oldLandline PIC X(8).
+             77 oldAge PIC 99.
+             77 csvFileStatus PIC XX.
+             77 transFileStatus PIC XX.
+             77 endOfTransFile PIC X(01) VALUE "N".
+                88 EOF-TRANS-FILE VALUE "Y".
+             77 runMode PIC X(10).
              01 students.
-                02 student-info OCCURS 5 TIMES.
+                02 student-info OCCURS 500 TIMES.
                    03 fullname PIC X(30).
                    03 sNo PIC X(30).
                    03 course PIC X(30).
@@ -22,9 +110,15 @@
                    03 age PIC 99.
 
        PROCEDURE DIVISION.
-          PERFORM MENU UNTIL EXITED = 1.
+          PERFORM LOAD-STUDENTS.
+          ACCEPT runMode FROM COMMAND-LINE.
+          IF runMode = "BATCH"
+             PERFORM BATCH-RUN
+          ELSE
+             PERFORM MENU UNTIL EXITED = 1
+          END-IF.
           STOP RUN.
-          
+
           MENU.
              DISPLAY "MENU".
              DISPLAY "[1] ADD STUDENT".
@@ -32,60 +126,176 @@
              DISPLAY "[3] DELETE STUDENT".
              DISPLAY "[4] VIEW STUDENT".
              DISPLAY "[5] VIEW ALL STUDENTS".
-             DISPLAY "[6] EXIT".
+             DISPLAY "[6] SEARCH STUDENTS".
+             DISPLAY "[7] COURSE ROSTER REPORT".
+             DISPLAY "[8] EXPORT TO CSV".
+             DISPLAY "[9] EXIT".
              DISPLAY "CHOICE: " WITH NO ADVANCING.
              ACCEPT CHOICE.
 
                 IF CHOICE = 1
-                   PERFORM ADD-STUDENT VARYING IT FROM 1 BY 1 UNTIL IT>5
+                   PERFORM ADD-STUDENT
                 ELSE
                    IF CHOICE = 2
-                      MOVE 1 TO IT
                       PERFORM EDIT-STUDENT
                    ELSE
-                      IF CHOICE = 4
-                         MOVE 1 TO IT
-                         PERFORM VIEW-STUDENT
+                      IF CHOICE = 3
+                         PERFORM DELETE-STUDENT
                       ELSE
-                         IF CHOICE = 5
-                            MOVE 1 TO IT
-                            PERFORM VIEW-ALL
+                         IF CHOICE = 4
+                            PERFORM VIEW-STUDENT
                          ELSE
-                            MOVE 1 TO EXITED
+                            IF CHOICE = 5
+                               PERFORM VIEW-ALL
+                            ELSE
+                               IF CHOICE = 6
+                                  PERFORM SEARCH-STUDENTS
+                               ELSE
+                                  IF CHOICE = 7
+                                     PERFORM COURSE-ROSTER-REPORT
+                                  ELSE
+                                     IF CHOICE = 8
+                                        PERFORM EXPORT-TO-CSV
+                                     ELSE
+                                        MOVE 1 TO EXITED
+                                     END-IF
+                                  END-IF
+                               END-IF
+                            END-IF
+                         END-IF
                       END-IF
                    END-IF
                 END-IF.
 
 
+          LOAD-STUDENTS.
+             MOVE 0 TO studentCount.
+             MOVE "N" TO endOfStudentFile.
+             OPEN INPUT STUDENT-FILE.
+             IF studentFileStatus NOT = "35"
+                PERFORM READ-STUDENT-RECORD
+                PERFORM STORE-STUDENT-RECORD UNTIL EOF-STUDENT-FILE
+                CLOSE STUDENT-FILE
+             END-IF.
+
+          READ-STUDENT-RECORD.
+             READ STUDENT-FILE
+                AT END MOVE "Y" TO endOfStudentFile
+             END-READ.
+
+          STORE-STUDENT-RECORD.
+             ADD 1 TO studentCount
+             MOVE SR-FULLNAME TO fullname(studentCount)
+             MOVE SR-SNO TO sNo(studentCount)
+             MOVE SR-COURSE TO course(studentCount)
+             MOVE SR-MOBILE TO mobile(studentCount)
+             MOVE SR-LANDLINE TO landline(studentCount)
+             MOVE SR-AGE TO age(studentCount)
+             PERFORM READ-STUDENT-RECORD.
+
+          SAVE-STUDENTS.
+             OPEN OUTPUT STUDENT-FILE.
+             PERFORM WRITE-STUDENT-RECORD VARYING IT FROM 1 BY 1
+                UNTIL IT > studentCount.
+             CLOSE STUDENT-FILE.
+
+          WRITE-STUDENT-RECORD.
+             MOVE fullname(IT) TO SR-FULLNAME
+             MOVE sNo(IT) TO SR-SNO
+             MOVE course(IT) TO SR-COURSE
+             MOVE mobile(IT) TO SR-MOBILE
+             MOVE landline(IT) TO SR-LANDLINE
+             MOVE age(IT) TO SR-AGE
+             WRITE STUDENT-RECORD.
+
+          WRITE-LOG-ENTRY.
+             ACCEPT logDate FROM DATE.
+             ACCEPT logTime FROM TIME.
+             MOVE SPACES TO LOG-RECORD.
+             MOVE logDate TO LR-DATE.
+             MOVE logTime TO LR-TIME.
+             MOVE logSNo TO LR-SNO.
+             MOVE logAction TO LR-ACTION.
+             MOVE logField TO LR-FIELD.
+             MOVE logOldValue TO LR-OLD-VALUE.
+             MOVE logNewValue TO LR-NEW-VALUE.
+
+             OPEN EXTEND LOG-FILE.
+             IF logFileStatus = "35"
+                OPEN OUTPUT LOG-FILE
+             END-IF.
+             WRITE LOG-RECORD.
+             CLOSE LOG-FILE.
+
           ADD-STUDENT.
              DISPLAY "***ADD STUDENT***".
-             DISPLAY "ENTER FULL NAME: " WITH NO ADVANCING.
-             ACCEPT fullname(IT).
 
-             DISPLAY "ENTER STUDENT NUMBER: " WITH NO ADVANCING.
-             ACCEPT sNo(IT).
+             IF studentCount NOT < 500
+                DISPLAY "ROSTER IS FULL!"
+             ELSE
+                DISPLAY "ENTER STUDENT NUMBER: " WITH NO ADVANCING
+                ACCEPT inputStdNo
 
-             DISPLAY "ENTER COURSE: " WITH NO ADVANCING.
-             ACCEPT course(IT).
+                MOVE 0 TO foundIndex
+                PERFORM FIND-BY-SNO VARYING IT FROM 1 BY 1
+                   UNTIL IT > studentCount
 
-             DISPLAY "CONTACT NUMBER/S (Kindly type n/a if none):"
-             DISPLAY "ENTER MOBILE NUMBER: " WITH NO ADVANCING.
-             ACCEPT mobile(IT).
-             DISPLAY "ENTER LANDLINE NUMBER: " WITH NO ADVANCING.
-             ACCEPT landline(IT).
+                IF foundIndex > 0
+                   DISPLAY "STUDENT NUMBER ALREADY EXISTS!"
+                ELSE
+                   COMPUTE IT = studentCount + 1
+                   MOVE inputStdNo TO sNo(IT)
+
+                   DISPLAY "ENTER FULL NAME: " WITH NO ADVANCING
+                   ACCEPT fullname(IT)
+
+                   DISPLAY "ENTER COURSE: " WITH NO ADVANCING
+                   ACCEPT course(IT)
+
+                   DISPLAY "CONTACT NUMBER/S (Kindly type n/a if none):"
+                   DISPLAY "ENTER MOBILE NUMBER: " WITH NO ADVANCING
+                   ACCEPT mobile(IT)
+                   DISPLAY "ENTER LANDLINE NUMBER: " WITH NO ADVANCING
+                   ACCEPT landline(IT)
+
+                   DISPLAY "ENTER AGE: " WITH NO ADVANCING
+                   ACCEPT age(IT)
+
+                   MOVE sNo(IT) TO logSNo
+                   MOVE "ADD" TO logAction
+                   MOVE "RECORD" TO logField
+                   MOVE SPACES TO logOldValue
+                   MOVE fullname(IT) TO logNewValue
+
+                   MOVE IT TO studentCount
+                   PERFORM SAVE-STUDENTS
+                   PERFORM WRITE-LOG-ENTRY
+                END-IF
+             END-IF.
 
-             DISPLAY "ENTER AGE: " WITH NO ADVANCING.
-             ACCEPT age(IT).
+          FIND-BY-SNO.
+             IF inputStdNo = sNo(IT)
+                MOVE IT TO foundIndex
+             END-IF.
 
           EDIT-STUDENT.
              DISPLAY "***EDIT STUDENT INFO***".
              DISPLAY "ENTER STUDENT NUMBER: " WITH NO ADVANCING.
              ACCEPT inputStdNo.
 
+             MOVE 0 TO foundIndex.
+             PERFORM FIND-BY-SNO VARYING IT FROM 1 BY 1
+                UNTIL IT > studentCount.
 
-             IF inputStdNo = sNo(IT)
+             IF foundIndex > 0
+                MOVE foundIndex TO IT
                 DISPLAY "STUDENT FOUND!"
 
+                MOVE course(IT) TO oldCourse
+                MOVE mobile(IT) TO oldMobile
+                MOVE landline(IT) TO oldLandline
+                MOVE age(IT) TO oldAge
+
                 DISPLAY "ENTER NEW COURSE: " WITH NO ADVANCING
                 ACCEPT newCourse
                 MOVE newCourse to course(IT)
@@ -101,6 +311,78 @@
                 DISPLAY "ENTER NEW AGE: " WITH NO ADVANCING
                 ACCEPT newAge
                 MOVE newAge to age(IT)
+
+                PERFORM LOG-EDIT-CHANGES
+                PERFORM SAVE-STUDENTS
+             ELSE
+                DISPLAY "STUDENT NOT FOUND!"
+             END-IF.
+
+          LOG-EDIT-CHANGES.
+             MOVE sNo(IT) TO logSNo.
+             MOVE "EDIT" TO logAction.
+
+             IF oldCourse NOT = course(IT)
+                MOVE "COURSE" TO logField
+                MOVE oldCourse TO logOldValue
+                MOVE course(IT) TO logNewValue
+                PERFORM WRITE-LOG-ENTRY
+             END-IF.
+
+             IF oldMobile NOT = mobile(IT)
+                MOVE "MOBILE" TO logField
+                MOVE oldMobile TO logOldValue
+                MOVE mobile(IT) TO logNewValue
+                PERFORM WRITE-LOG-ENTRY
+             END-IF.
+
+             IF oldLandline NOT = landline(IT)
+                MOVE "LANDLINE" TO logField
+                MOVE oldLandline TO logOldValue
+                MOVE landline(IT) TO logNewValue
+                PERFORM WRITE-LOG-ENTRY
+             END-IF.
+
+             IF oldAge NOT = age(IT)
+                MOVE "AGE" TO logField
+                MOVE oldAge TO logOldValue
+                MOVE age(IT) TO logNewValue
+                PERFORM WRITE-LOG-ENTRY
+             END-IF.
+
+          SHIFT-STUDENT-UP.
+             MOVE fullname(IT + 1) TO fullname(IT)
+             MOVE sNo(IT + 1) TO sNo(IT)
+             MOVE course(IT + 1) TO course(IT)
+             MOVE mobile(IT + 1) TO mobile(IT)
+             MOVE landline(IT + 1) TO landline(IT)
+             MOVE age(IT + 1) TO age(IT).
+
+          DELETE-STUDENT.
+             DISPLAY "***DELETE STUDENT***".
+             DISPLAY "ENTER STUDENT NUMBER: " WITH NO ADVANCING.
+             ACCEPT inputStdNo.
+
+             MOVE 0 TO foundIndex.
+             PERFORM FIND-BY-SNO VARYING IT FROM 1 BY 1
+                UNTIL IT > studentCount.
+
+             IF foundIndex > 0
+                DISPLAY "STUDENT FOUND!"
+
+                MOVE sNo(foundIndex) TO logSNo
+                MOVE "DELETE" TO logAction
+                MOVE "RECORD" TO logField
+                MOVE fullname(foundIndex) TO logOldValue
+                MOVE SPACES TO logNewValue
+                PERFORM WRITE-LOG-ENTRY
+
+                PERFORM SHIFT-STUDENT-UP VARYING IT FROM foundIndex BY 1
+                   UNTIL IT > studentCount - 1
+
+                SUBTRACT 1 FROM studentCount
+                PERFORM SAVE-STUDENTS
+                DISPLAY "STUDENT DELETED!"
              ELSE
                 DISPLAY "STUDENT NOT FOUND!"
              END-IF.
@@ -110,7 +392,12 @@
              DISPLAY "ENTER STUDENT NUMBER: " WITH NO ADVANCING.
              ACCEPT inputStdNo.
 
-             IF inputStdNo = sNo(IT)
+             MOVE 0 TO foundIndex.
+             PERFORM FIND-BY-SNO VARYING IT FROM 1 BY 1
+                UNTIL IT > studentCount.
+
+             IF foundIndex > 0
+                MOVE foundIndex TO IT
                 DISPLAY "STUDENT FOUND!"
 
                 DISPLAY "STUDENT INFORMATION"
@@ -136,29 +423,245 @@
           VIEW-ALL.
              DISPLAY "***VIEW ALL STUDENTS***".
 
-             IF IT>0
-                DISPLAY "FULL NAME: " fullname(IT)
-                DISPLAY "STUDENT NUMBER: " sNo(IT)
-                DISPLAY "COURSE: " course(IT)
-                DISPLAY "MOBILE NUMBER: " mobile(IT)
-                DISPLAY "LANDLINE NUMBER: " landline(IT)
-                DISPLAY "AGE: " age(IT)
+             IF studentCount > 0
+                DISPLAY "========================================"
+                DISPLAY "          MASTER LIST OF STUDENTS        "
+                DISPLAY "========================================"
+
+                PERFORM PRINT-STUDENT-BLOCK VARYING IT FROM 1 BY 1
+                   UNTIL IT > studentCount
+
+                DISPLAY "========================================"
+                DISPLAY "TOTAL STUDENTS: " studentCount
+             ELSE
+                DISPLAY "LIST IS EMPTY!"
+             END-IF.
+
+          PRINT-STUDENT-BLOCK.
+             DISPLAY "----------------------------------------"
+             DISPLAY "FULL NAME: " fullname(IT)
+             DISPLAY "STUDENT NUMBER: " sNo(IT)
+             DISPLAY "COURSE: " course(IT)
+             DISPLAY "MOBILE NUMBER: " mobile(IT)
+             DISPLAY "LANDLINE NUMBER: " landline(IT)
+             DISPLAY "AGE: " age(IT).
+
+          SEARCH-STUDENTS.
+             DISPLAY "***SEARCH STUDENTS***".
+             DISPLAY "SEARCH BY (N)AME OR (C)OURSE: " WITH NO ADVANCING.
+             ACCEPT searchMode.
+             DISPLAY "ENTER SEARCH TEXT: " WITH NO ADVANCING.
+             ACCEPT searchTerm.
+
+             COMPUTE searchTermLen = FUNCTION LENGTH(FUNCTION TRIM
+                (searchTerm)).
+             IF searchTermLen = 0
+                MOVE 1 TO searchTermLen
+             END-IF.
+
+             MOVE 0 TO matchCount.
+             PERFORM SEARCH-STUDENT-ENTRY VARYING IT FROM 1 BY 1
+                UNTIL IT > studentCount.
+
+             IF matchCount = 0
+                DISPLAY "STUDENT NOT FOUND!"
+             END-IF.
+
+          SEARCH-STUDENT-ENTRY.
+             MOVE 0 TO tallyCount.
+             IF searchMode = "C" OR searchMode = "c"
+                INSPECT course(IT) TALLYING tallyCount FOR ALL
+                   searchTerm(1:searchTermLen)
              ELSE
+                INSPECT fullname(IT) TALLYING tallyCount FOR ALL
+                   searchTerm(1:searchTermLen)
+             END-IF.
+             IF tallyCount > 0
+                ADD 1 TO matchCount
+                PERFORM PRINT-STUDENT-BLOCK
+             END-IF.
+
+          COURSE-ROSTER-REPORT.
+             DISPLAY "***COURSE ROSTER REPORT***".
+
+             IF studentCount = 0
                 DISPLAY "LIST IS EMPTY!"
+             ELSE
+                MOVE 0 TO grandTotal
+                DISPLAY "========================================"
+                DISPLAY "        STUDENT COUNT PER COURSE         "
+                DISPLAY "========================================"
+
+                PERFORM COURSE-REPORT-ENTRY VARYING IT FROM 1 BY 1
+                   UNTIL IT > studentCount
+
+                DISPLAY "========================================"
+                DISPLAY "GRAND TOTAL: " grandTotal
              END-IF.
 
+          COURSE-REPORT-ENTRY.
+             MOVE "N" TO dupCourseFlag.
+             PERFORM CHECK-COURSE-SEEN VARYING compareIndex FROM 1 BY 1
+                UNTIL compareIndex > IT - 1 OR COURSE-ALREADY-SEEN.
 
-                 
+             IF NOT COURSE-ALREADY-SEEN
+                MOVE 0 TO currentCourseCount
+                PERFORM COUNT-COURSE-MATCH VARYING uniqueIndex
+                   FROM IT BY 1 UNTIL uniqueIndex > studentCount
 
+                DISPLAY course(IT) " : " currentCourseCount
+                ADD currentCourseCount TO grandTotal
+             END-IF.
 
+          CHECK-COURSE-SEEN.
+             IF course(IT) = course(compareIndex)
+                MOVE "Y" TO dupCourseFlag
+             END-IF.
 
+          COUNT-COURSE-MATCH.
+             IF course(uniqueIndex) = course(IT)
+                ADD 1 TO currentCourseCount
+             END-IF.
 
+          EXPORT-TO-CSV.
+             DISPLAY "***EXPORT TO CSV***".
 
+             IF studentCount = 0
+                DISPLAY "LIST IS EMPTY!"
+             ELSE
+                OPEN OUTPUT CSV-FILE
 
+                MOVE "FULLNAME,SNO,COURSE,MOBILE,LANDLINE,AGE"
+                   TO CSV-RECORD
+                WRITE CSV-RECORD
 
+                PERFORM WRITE-CSV-ROW VARYING IT FROM 1 BY 1
+                   UNTIL IT > studentCount
 
+                CLOSE CSV-FILE
+                DISPLAY "ROSTER EXPORTED TO STUDENTS.CSV!"
+             END-IF.
 
+          WRITE-CSV-ROW.
+             MOVE SPACES TO CSV-RECORD.
+             STRING
+                FUNCTION TRIM(fullname(IT)) DELIMITED BY SIZE
+                "," DELIMITED BY SIZE
+                FUNCTION TRIM(sNo(IT)) DELIMITED BY SIZE
+                "," DELIMITED BY SIZE
+                FUNCTION TRIM(course(IT)) DELIMITED BY SIZE
+                "," DELIMITED BY SIZE
+                FUNCTION TRIM(mobile(IT)) DELIMITED BY SIZE
+                "," DELIMITED BY SIZE
+                FUNCTION TRIM(landline(IT)) DELIMITED BY SIZE
+                "," DELIMITED BY SIZE
+                age(IT) DELIMITED BY SIZE
+                INTO CSV-RECORD
+             END-STRING.
+             WRITE CSV-RECORD.
+
+          BATCH-RUN.
+             MOVE "N" TO endOfTransFile.
+             OPEN INPUT TRANS-FILE.
+             IF transFileStatus NOT = "35"
+                PERFORM READ-TRANS-RECORD
+                PERFORM PROCESS-TRANS-RECORD UNTIL EOF-TRANS-FILE
+                CLOSE TRANS-FILE
+                PERFORM SAVE-STUDENTS
+             END-IF.
+
+          READ-TRANS-RECORD.
+             READ TRANS-FILE
+                AT END MOVE "Y" TO endOfTransFile
+             END-READ.
+
+          PROCESS-TRANS-RECORD.
+             IF TR-ACTION = "ADD"
+                PERFORM BATCH-ADD
+             ELSE
+                IF TR-ACTION = "EDIT"
+                   PERFORM BATCH-EDIT
+                ELSE
+                   IF TR-ACTION = "DELETE"
+                      PERFORM BATCH-DELETE
+                   END-IF
+                END-IF
+             END-IF
+             PERFORM READ-TRANS-RECORD.
+
+          BATCH-ADD.
+             IF studentCount NOT < 500
+                DISPLAY "BATCH ADD SKIPPED, ROSTER IS FULL: " TR-SNO
+             ELSE
+                MOVE TR-SNO TO inputStdNo
+                MOVE 0 TO foundIndex
+                PERFORM FIND-BY-SNO VARYING IT FROM 1 BY 1
+                   UNTIL IT > studentCount
+
+                IF foundIndex > 0
+                   DISPLAY "BATCH ADD SKIPPED, DUPLICATE SNO: " TR-SNO
+                ELSE
+                   COMPUTE IT = studentCount + 1
+                   MOVE TR-SNO TO sNo(IT)
+                   MOVE TR-FULLNAME TO fullname(IT)
+                   MOVE TR-COURSE TO course(IT)
+                   MOVE TR-MOBILE TO mobile(IT)
+                   MOVE TR-LANDLINE TO landline(IT)
+                   MOVE TR-AGE TO age(IT)
+
+                   MOVE sNo(IT) TO logSNo
+                   MOVE "ADD" TO logAction
+                   MOVE "RECORD" TO logField
+                   MOVE SPACES TO logOldValue
+                   MOVE fullname(IT) TO logNewValue
+
+                   MOVE IT TO studentCount
+                   PERFORM WRITE-LOG-ENTRY
+                END-IF
+             END-IF.
 
-          
+          BATCH-EDIT.
+             MOVE TR-SNO TO inputStdNo.
+             MOVE 0 TO foundIndex.
+             PERFORM FIND-BY-SNO VARYING IT FROM 1 BY 1
+                UNTIL IT > studentCount.
 
+             IF foundIndex > 0
+                MOVE foundIndex TO IT
 
+                MOVE course(IT) TO oldCourse
+                MOVE mobile(IT) TO oldMobile
+                MOVE landline(IT) TO oldLandline
+                MOVE age(IT) TO oldAge
+
+                MOVE TR-COURSE TO course(IT)
+                MOVE TR-MOBILE TO mobile(IT)
+                MOVE TR-LANDLINE TO landline(IT)
+                MOVE TR-AGE TO age(IT)
+
+                PERFORM LOG-EDIT-CHANGES
+             ELSE
+                DISPLAY "BATCH EDIT SKIPPED, STUDENT NOT FOUND: " TR-SNO
+             END-IF.
+
+          BATCH-DELETE.
+             MOVE TR-SNO TO inputStdNo.
+             MOVE 0 TO foundIndex.
+             PERFORM FIND-BY-SNO VARYING IT FROM 1 BY 1
+                UNTIL IT > studentCount.
+
+             IF foundIndex > 0
+                MOVE sNo(foundIndex) TO logSNo
+                MOVE "DELETE" TO logAction
+                MOVE "RECORD" TO logField
+                MOVE fullname(foundIndex) TO logOldValue
+                MOVE SPACES TO logNewValue
+                PERFORM WRITE-LOG-ENTRY
+
+                PERFORM SHIFT-STUDENT-UP VARYING IT FROM foundIndex BY 1
+                   UNTIL IT > studentCount - 1
+
+                SUBTRACT 1 FROM studentCount
+             ELSE
+                DISPLAY "BATCH DELETE SKIPPED, NOT FOUND: " TR-SNO
+             END-IF.
